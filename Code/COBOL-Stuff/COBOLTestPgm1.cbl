@@ -4,19 +4,55 @@
        Environment Division.
        Data Division.
        Working-Storage Section.
-        01 NUMBER-1  PIC 99.
-        01 NUMBER-2  PIC 99.
+        01 NUMBER-1          PIC 99.
+        01 NUMBER-2          PIC 99.
+        01 OPERATION-CHOICE  PIC 9.
+        01 RESULT-VALUE      PIC S9(4).
+        01 RESULT-DISPLAY    PIC ZZ9.
+        01 OVERFLOW-SW       PIC X(01) VALUE 'N'.
+           88 RESULT-OVERFLOW       VALUE 'Y'.
 
        Procedure Division.
             Display 'Good Morning Frank!'.
-            
+
             Display 'Please enter the first number'.
             Accept NUMBER-1.
-            
+
             Display 'Please enter the second number'.
             Accept NUMBER-2.
-            
+
             Display 'You entered: ' NUMBER-1 ' and ' NUMBER-2.
-            
+
+            Perform until OPERATION-CHOICE = 1 or OPERATION-CHOICE = 2
+                       or OPERATION-CHOICE = 3
+                Display 'Select operation: 1=ADD 2=SUBTRACT 3=MULTIPLY'
+                Accept OPERATION-CHOICE
+                If OPERATION-CHOICE not = 1 and
+                   OPERATION-CHOICE not = 2 and
+                   OPERATION-CHOICE not = 3
+                    Display 'Invalid selection - try again.'
+                End-if
+            End-perform.
+
+            Evaluate OPERATION-CHOICE
+                When 1
+                    Compute RESULT-VALUE = NUMBER-1 + NUMBER-2
+                When 2
+                    Compute RESULT-VALUE = NUMBER-1 - NUMBER-2
+                When 3
+                    Compute RESULT-VALUE = NUMBER-1 * NUMBER-2
+            End-evaluate.
+
+            If RESULT-VALUE > 99 or RESULT-VALUE < 0
+                Set RESULT-OVERFLOW to true
+            End-if.
+
+            If RESULT-OVERFLOW
+                Display 'RESULT OVERFLOWS TWO-DIGIT FIELD: '
+                        RESULT-VALUE
+            Else
+                Move RESULT-VALUE to RESULT-DISPLAY
+                Display 'RESULT: ' RESULT-DISPLAY
+            End-if.
+
             Goback.
-            
\ No newline at end of file
