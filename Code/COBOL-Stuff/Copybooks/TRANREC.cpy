@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------*
+      *  TRANREC - STANDARD 80-BYTE TRANSACTION RECORD LAYOUT      *
+      *  USED BY FILEIO AND ANY OTHER PROGRAM THAT READS OR        *
+      *  WRITES THE DAILY TRANSACTION EXTRACT (INFILE.TXT).        *
+      *-----------------------------------------------------------*
+       01  TRAN-RECORD.
+           05  TRAN-ID                 PIC X(10).
+           05  TRAN-DATE               PIC X(08).
+           05  TRAN-AMOUNT-X           PIC X(11).
+           05  TRAN-AMOUNT-N REDEFINES TRAN-AMOUNT-X
+                                       PIC S9(8)V99
+                                       SIGN IS TRAILING SEPARATE.
+           05  TRAN-STATUS-CD          PIC X(02).
+               88  TRAN-STATUS-OPEN            VALUE '01'.
+               88  TRAN-STATUS-POSTED          VALUE '02'.
+               88  TRAN-STATUS-VOID            VALUE '03'.
+               88  TRAN-STATUS-VALID           VALUE '01' '02' '03'.
+           05  TRAN-DESC               PIC X(35).
+           05  FILLER                  PIC X(14).
