@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      *  FILESTAT - STANDARD 2-DIGIT FILE STATUS FIELD AND THE     *
+      *  COMMON 88-LEVEL CONDITIONS FOR IT.  COPY THIS INTO        *
+      *  WORKING-STORAGE FOR EVERY FILE THAT NEEDS STATUS          *
+      *  CHECKING, REPLACING STATUS-FIELD WITH THE FILE'S OWN      *
+      *  STATUS DATA-NAME, E.G.:                                   *
+      *                                                             *
+      *      COPY FILESTAT REPLACING ==STATUS-FIELD==                *
+      *           BY ==INFILE-FILE-STATUS==.                         *
+      *-----------------------------------------------------------*
+       01  STATUS-FIELD                   PIC 99 VALUE ZERO.
+           88  FILE-STATUS-SUCCESS              VALUE 00.
+           88  FILE-STATUS-AT-END               VALUE 10.
+           88  FILE-STATUS-DUPLICATE-KEY        VALUE 22.
+           88  FILE-STATUS-NOT-FOUND            VALUE 23.
+           88  FILE-STATUS-PERMANENT-ERROR      VALUE 30 34 35 37 38
+                                                       39 41 42 44 46
+                                                       47 48 49.
