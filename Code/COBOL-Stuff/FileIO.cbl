@@ -4,47 +4,728 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
 
-        SELECT INFILE ASSIGN TO "./INFILE.TXT"
+        SELECT INFILE ASSIGN TO DYNAMIC INFILE-DSN
             ORGANIZATION IS LINE SEQUENTIAL
             FILE STATUS  IS INFILE-FILE-STATUS.
 
+        SELECT GOODFILE ASSIGN TO DYNAMIC GOODFILE-DSN
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS  IS GOODFILE-FILE-STATUS.
+
+        SELECT REJECTFILE ASSIGN TO DYNAMIC REJECTFILE-DSN
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS  IS REJECTFILE-FILE-STATUS.
+
+        SELECT RESTARTFILE ASSIGN TO DYNAMIC RESTARTFILE-DSN
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS  IS RESTARTFILE-FILE-STATUS.
+
+        SELECT INFILE-INDEXED ASSIGN TO DYNAMIC INFILE-INDEXED-DSN
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS IDX-TRAN-ID
+            FILE STATUS  IS INFILE-INDEXED-FILE-STATUS.
+
+        SELECT ARCHIVEFILE ASSIGN TO DYNAMIC ARCHIVEFILE-DSN
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS  IS ARCHIVEFILE-FILE-STATUS.
+
+        SELECT EXCEPTRPT ASSIGN TO DYNAMIC EXCEPTRPT-DSN
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS  IS EXCEPTRPT-FILE-STATUS.
+
+        SELECT EXTRACTFILE ASSIGN TO DYNAMIC EXTRACTFILE-DSN
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS  IS EXTRACTFILE-FILE-STATUS.
+
         DATA DIVISION.
         FILE SECTION.
          FD INFILE
             RECORD CONTAINS 80.
-           
-        01  INPUT-RECORD  PIC X(80).
-        
+
+            COPY TRANREC.
+
+         FD GOODFILE
+            RECORD CONTAINS 80.
+
+         01 GOOD-RECORD   PIC X(80).
+
+         FD REJECTFILE
+            RECORD CONTAINS 128.
+
+         01 REJECT-RECORD.
+            05 REJECT-POSITION      PIC 9(09).
+            05 REJECT-REASON-CODE   PIC X(04).
+            05 REJECT-REASON-DESC   PIC X(35).
+            05 REJECT-TRAN-DATA     PIC X(80).
+
+         FD RESTARTFILE
+            RECORD CONTAINS 50.
+
+         01 RESTART-RECORD.
+            05 RESTART-READ-COUNT        PIC 9(09).
+            05 RESTART-GOOD-COUNT        PIC 9(09).
+            05 RESTART-REJECT-COUNT      PIC 9(09).
+            05 RESTART-INDEX-SKIP-COUNT  PIC 9(09).
+            05 RESTART-CONTROL-TOTAL     PIC S9(11)V99
+                                          SIGN IS TRAILING SEPARATE.
+
+         FD INFILE-INDEXED
+            RECORD CONTAINS 80.
+
+         01 IDX-RECORD.
+            05 IDX-TRAN-ID       PIC X(10).
+            05 IDX-REST-OF-DATA  PIC X(70).
+
+         FD ARCHIVEFILE
+            RECORD CONTAINS 80.
+
+         01 ARCHIVE-RECORD   PIC X(80).
+
+         FD EXCEPTRPT
+            RECORD CONTAINS 132.
+
+         01 EXCEPT-REPORT-LINE   PIC X(132).
+
+         FD EXTRACTFILE
+            RECORD CONTAINS 133.
+
+         01 EXTRACT-RECORD   PIC X(133).
+
         WORKING-STORAGE SECTION.
-        
-         01 INFILE-FILE-STATUS   PIC 99 VALUE 0.
-            88 NO-MORE-DATA   VALUE 10.
 
-         01 IN-REC   PIC X(80).
+         01 INFILE-DSN              PIC X(80).
+         01 GOODFILE-DSN            PIC X(80).
+         01 REJECTFILE-DSN          PIC X(80).
+         01 RESTARTFILE-DSN         PIC X(80).
+         01 INFILE-INDEXED-DSN      PIC X(80).
+         01 ARCHIVEFILE-DSN         PIC X(80).
+         01 EXCEPTRPT-DSN           PIC X(80).
+         01 EXTRACTFILE-DSN         PIC X(80).
+
+         01 EXTRACT-ACTIVE-SW       PIC X(01) VALUE 'N'.
+            88 EXTRACT-ACTIVE              VALUE 'Y'.
+
+         01 EXTRACT-FORMAT          PIC X(05) VALUE SPACES.
+            88 EXTRACT-FORMAT-CSV          VALUE 'CSV'.
+            88 EXTRACT-FORMAT-FIXED        VALUE 'FIXED'.
+
+         01 EXTRACT-AMOUNT-DISPLAY  PIC -9(8).99.
+
+         01 EXTRACT-FIXED-LINE.
+            05 XF-TRAN-ID           PIC X(10).
+            05 XF-TRAN-DATE         PIC X(08).
+            05 XF-TRAN-AMOUNT       PIC X(12).
+            05 XF-TRAN-STATUS       PIC X(02).
+            05 XF-TRAN-DESC         PIC X(35).
+
+         01 ARCHIVE-RUN-DATE        PIC 9(06) VALUE ZERO.
+
+         01 EXCEPT-DETAIL-LINE.
+            05 FILLER               PIC X(05) VALUE SPACES.
+            05 XD-POSITION          PIC ZZZZZZZZ9.
+            05 FILLER               PIC X(04) VALUE SPACES.
+            05 XD-REASON-CODE       PIC X(04).
+            05 FILLER               PIC X(04) VALUE SPACES.
+            05 XD-REASON-TEXT       PIC X(35).
+            05 FILLER               PIC X(71) VALUE SPACES.
+
+         01 XD-TOTAL-DISPLAY        PIC ZZZZZZZZ9.
+
+         COPY FILESTAT
+             REPLACING ==STATUS-FIELD== BY ==INFILE-FILE-STATUS==
+             .
+
+         COPY FILESTAT
+             REPLACING ==STATUS-FIELD== BY ==GOODFILE-FILE-STATUS==
+             .
+
+         COPY FILESTAT
+             REPLACING ==STATUS-FIELD== BY ==REJECTFILE-FILE-STATUS==
+             .
+
+         COPY FILESTAT
+             REPLACING ==STATUS-FIELD== BY ==RESTARTFILE-FILE-STATUS==
+             .
+
+         COPY FILESTAT
+             REPLACING ==STATUS-FIELD==
+                BY ==INFILE-INDEXED-FILE-STATUS==
+             .
+
+         COPY FILESTAT
+             REPLACING ==STATUS-FIELD== BY ==ARCHIVEFILE-FILE-STATUS==
+             .
+
+         COPY FILESTAT
+             REPLACING ==STATUS-FIELD== BY ==EXCEPTRPT-FILE-STATUS==
+             .
+
+         COPY FILESTAT
+             REPLACING ==STATUS-FIELD== BY ==EXTRACTFILE-FILE-STATUS==
+             .
+
+         01 CHECKPOINT-INTERVAL     PIC 9(9) COMP VALUE 1000.
+         01 CHECKPOINT-REMAINDER    PIC 9(9) VALUE ZERO.
+         01 CHECKPOINT-QUOTIENT     PIC 9(9) VALUE ZERO.
+
+         01 VOLUME-MODE-TEXT        PIC X(05) VALUE SPACES.
+         01 VOLUME-MODE-SW          PIC X(01) VALUE 'N'.
+            88 HIGH-VOLUME-MODE            VALUE 'Y'.
+
+         01 RESTART-ANSWER          PIC X(01) VALUE 'N'.
+         01 RESTART-ENV-ANSWER      PIC X(05) VALUE SPACES.
+         01 RESTART-SKIP-COUNT      PIC 9(09) VALUE ZERO.
+         01 RESTART-REQUESTED-SW    PIC X(01) VALUE 'N'.
+            88 RESTART-REQUESTED          VALUE 'Y'.
+
+         01 RECORDS-READ-COUNT      PIC 9(9) COMP VALUE ZERO.
+         01 RECORDS-GOOD-COUNT      PIC 9(9) COMP VALUE ZERO.
+         01 RECORDS-REJECT-COUNT    PIC 9(9) COMP VALUE ZERO.
+         01 RECORDS-INDEX-SKIP-COUNT PIC 9(9) COMP VALUE ZERO.
+         01 CONTROL-TOTAL-AMOUNT    PIC S9(11)V99 VALUE ZERO.
+
+         01 INDEX-FILE-ACTIVE-SW    PIC X(01) VALUE 'Y'.
+            88 INDEX-FILE-ACTIVE           VALUE 'Y'.
+            88 INDEX-FILE-INACTIVE         VALUE 'N'.
+
+         01 RECORD-VALID-SW         PIC X(01) VALUE 'Y'.
+            88 RECORD-IS-VALID              VALUE 'Y'.
+            88 RECORD-IS-INVALID            VALUE 'N'.
+
+         01 REJECT-REASON-CD        PIC X(04) VALUE SPACES.
+         01 REJECT-REASON-TEXT      PIC X(35) VALUE SPACES.
 
         PROCEDURE DIVISION.
             DISPLAY 'GOOD MORNING FRANK!'.
-            
+
+            PERFORM 1000-SET-UP-FILE-NAMES
+               THRU 1000-EXIT.
+
             OPEN INPUT INFILE.
-            
+            IF NOT FILE-STATUS-SUCCESS OF INFILE-FILE-STATUS
+                PERFORM 9000-ABEND-AND-STOP
+            END-IF.
+
+            PERFORM 2000-CHECK-FOR-RESTART
+               THRU 2000-EXIT.
+
+            IF RESTART-REQUESTED
+                OPEN EXTEND GOODFILE
+            ELSE
+                OPEN OUTPUT GOODFILE
+            END-IF.
+            IF NOT FILE-STATUS-SUCCESS OF GOODFILE-FILE-STATUS
+                PERFORM 9000-ABEND-AND-STOP
+            END-IF.
+
+            IF RESTART-REQUESTED
+                OPEN EXTEND REJECTFILE
+            ELSE
+                OPEN OUTPUT REJECTFILE
+            END-IF.
+            IF NOT FILE-STATUS-SUCCESS OF REJECTFILE-FILE-STATUS
+                PERFORM 9000-ABEND-AND-STOP
+            END-IF.
+
+            IF RESTART-REQUESTED
+                OPEN I-O INFILE-INDEXED
+            ELSE
+                OPEN OUTPUT INFILE-INDEXED
+            END-IF.
+            IF NOT FILE-STATUS-SUCCESS OF INFILE-INDEXED-FILE-STATUS
+                DISPLAY 'FILEIO - WARNING: COULD NOT OPEN INDEXED '
+                        'FILE, CONTINUING WITHOUT KEYED INDEX. '
+                        'STATUS: ' INFILE-INDEXED-FILE-STATUS
+                SET INDEX-FILE-INACTIVE TO TRUE
+            END-IF.
+
+            IF RESTART-REQUESTED
+                OPEN EXTEND EXCEPTRPT
+            ELSE
+                OPEN OUTPUT EXCEPTRPT
+            END-IF.
+            IF NOT FILE-STATUS-SUCCESS OF EXCEPTRPT-FILE-STATUS
+                PERFORM 9000-ABEND-AND-STOP
+            END-IF.
+
+            IF NOT RESTART-REQUESTED
+                PERFORM 9700-WRITE-EXCEPTION-HEADING
+                   THRU 9700-EXIT
+            END-IF.
+
+            IF EXTRACT-ACTIVE
+                IF RESTART-REQUESTED
+                    OPEN EXTEND EXTRACTFILE
+                ELSE
+                    OPEN OUTPUT EXTRACTFILE
+                END-IF
+                IF NOT FILE-STATUS-SUCCESS OF EXTRACTFILE-FILE-STATUS
+                    PERFORM 9000-ABEND-AND-STOP
+                END-IF
+            END-IF.
+
+            IF RESTART-REQUESTED
+                PERFORM 7000-READ-A-RECORD THRU 7000-EXIT
+                   UNTIL FILE-STATUS-AT-END OF INFILE-FILE-STATUS
+                      OR RECORDS-READ-COUNT >= RESTART-SKIP-COUNT
+            END-IF.
+
             PERFORM 7000-READ-A-RECORD
                THRU 7000-EXIT
-           
-            PERFORM UNTIL NO-MORE-DATA
-                   DISPLAY IN-REC     
+
+            PERFORM UNTIL FILE-STATUS-AT-END OF INFILE-FILE-STATUS
+                    PERFORM 8000-EDIT-AND-WRITE-RECORD
+                       THRU 8000-EXIT
+                    PERFORM 6000-CHECK-CHECKPOINT
+                       THRU 6000-EXIT
                     PERFORM 7000-READ-A-RECORD
-                       THRU 7000-EXIT         
+                       THRU 7000-EXIT
             END-PERFORM.
 
-            CLOSE INFILE.
+            PERFORM 6600-CLEAR-CHECKPOINT
+               THRU 6600-EXIT.
+
+            PERFORM 9710-WRITE-EXCEPTION-TOTAL
+               THRU 9710-EXIT.
+
+            IF EXTRACT-ACTIVE
+                CLOSE EXTRACTFILE
+            END-IF.
+
+            CLOSE INFILE GOODFILE REJECTFILE EXCEPTRPT.
+
+            IF INDEX-FILE-ACTIVE
+                CLOSE INFILE-INDEXED
+            END-IF.
+
+            PERFORM 9600-ARCHIVE-INFILE
+               THRU 9600-EXIT.
+
+            PERFORM 9500-PRINT-SUMMARY-REPORT
+               THRU 9500-EXIT.
 
             DISPLAY 'GOOD BYE FOR NOW.'.
-            
+
             GOBACK.
 
+        1000-SET-UP-FILE-NAMES.
+            MOVE SPACES TO INFILE-DSN.
+            ACCEPT INFILE-DSN FROM ENVIRONMENT 'DD_INFILE'.
+            IF INFILE-DSN = SPACES
+                MOVE './INFILE.TXT' TO INFILE-DSN
+            END-IF.
+
+            MOVE SPACES TO GOODFILE-DSN.
+            ACCEPT GOODFILE-DSN FROM ENVIRONMENT 'DD_GOODFILE'.
+            IF GOODFILE-DSN = SPACES
+                MOVE './GOODFILE.TXT' TO GOODFILE-DSN
+            END-IF.
+
+            MOVE SPACES TO REJECTFILE-DSN.
+            ACCEPT REJECTFILE-DSN FROM ENVIRONMENT 'DD_REJECTFILE'.
+            IF REJECTFILE-DSN = SPACES
+                MOVE './REJECTFILE.TXT' TO REJECTFILE-DSN
+            END-IF.
+
+            MOVE SPACES TO RESTARTFILE-DSN.
+            ACCEPT RESTARTFILE-DSN FROM ENVIRONMENT 'DD_RESTARTFILE'.
+            IF RESTARTFILE-DSN = SPACES
+                MOVE './RESTART.CKP' TO RESTARTFILE-DSN
+            END-IF.
+
+            MOVE SPACES TO INFILE-INDEXED-DSN.
+            ACCEPT INFILE-INDEXED-DSN FROM ENVIRONMENT 'DD_INFILEIDX'.
+            IF INFILE-INDEXED-DSN = SPACES
+                MOVE './INFILE.IDX' TO INFILE-INDEXED-DSN
+            END-IF.
+
+            MOVE SPACES TO EXCEPTRPT-DSN.
+            ACCEPT EXCEPTRPT-DSN FROM ENVIRONMENT 'DD_EXCEPTRPT'.
+            IF EXCEPTRPT-DSN = SPACES
+                MOVE './EXCEPTION.RPT' TO EXCEPTRPT-DSN
+            END-IF.
+
+            MOVE SPACES TO EXTRACT-FORMAT.
+            ACCEPT EXTRACT-FORMAT
+                FROM ENVIRONMENT 'FILEIO_EXTRACT_MODE'.
+            IF EXTRACT-FORMAT NOT = SPACES
+               AND EXTRACT-FORMAT NOT = 'NONE'
+                SET EXTRACT-ACTIVE TO TRUE
+                MOVE SPACES TO EXTRACTFILE-DSN
+                ACCEPT EXTRACTFILE-DSN FROM ENVIRONMENT 'DD_EXTRACTFILE'
+                IF EXTRACTFILE-DSN = SPACES
+                    MOVE './EXTRACT.TXT' TO EXTRACTFILE-DSN
+                END-IF
+            END-IF.
+
+            MOVE SPACES TO VOLUME-MODE-TEXT.
+            ACCEPT VOLUME-MODE-TEXT
+                FROM ENVIRONMENT 'FILEIO_VOLUME_MODE'.
+            IF VOLUME-MODE-TEXT = 'HIGH'
+                SET HIGH-VOLUME-MODE TO TRUE
+            END-IF.
+        1000-EXIT.
+            EXIT.
+
+        2000-CHECK-FOR-RESTART.
+            MOVE SPACES TO RESTART-ENV-ANSWER.
+            ACCEPT RESTART-ENV-ANSWER FROM ENVIRONMENT 'FILEIO_RESTART'.
+
+            IF RESTART-ENV-ANSWER = SPACES
+                MOVE SPACES TO RESTART-ANSWER
+                DISPLAY 'RESUME FROM LAST CHECKPOINT (Y/N)? '
+                        WITH NO ADVANCING
+                ACCEPT RESTART-ANSWER
+            ELSE
+                IF RESTART-ENV-ANSWER = 'YES'
+                   OR RESTART-ENV-ANSWER = 'Y'
+                    MOVE 'Y' TO RESTART-ANSWER
+                ELSE
+                    MOVE 'N' TO RESTART-ANSWER
+                END-IF
+            END-IF.
+
+            IF RESTART-ANSWER EQUAL TO 'Y'
+                OR RESTART-ANSWER EQUAL TO 'y'
+                OPEN INPUT RESTARTFILE
+                IF FILE-STATUS-SUCCESS OF RESTARTFILE-FILE-STATUS
+                    READ RESTARTFILE
+                    IF FILE-STATUS-SUCCESS OF RESTARTFILE-FILE-STATUS
+                       AND RESTART-READ-COUNT > ZERO
+                        MOVE RESTART-READ-COUNT TO RESTART-SKIP-COUNT
+                        MOVE RESTART-GOOD-COUNT TO RECORDS-GOOD-COUNT
+                        MOVE RESTART-REJECT-COUNT
+                             TO RECORDS-REJECT-COUNT
+                        MOVE RESTART-INDEX-SKIP-COUNT
+                             TO RECORDS-INDEX-SKIP-COUNT
+                        MOVE RESTART-CONTROL-TOTAL
+                             TO CONTROL-TOTAL-AMOUNT
+                        SET RESTART-REQUESTED TO TRUE
+                        DISPLAY 'FILEIO - RESTARTING AFTER RECORD: '
+                                RESTART-SKIP-COUNT
+                    END-IF
+                    CLOSE RESTARTFILE
+                END-IF
+            END-IF.
+        2000-EXIT.
+            EXIT.
+
+        6000-CHECK-CHECKPOINT.
+            DIVIDE RECORDS-READ-COUNT BY CHECKPOINT-INTERVAL
+                GIVING CHECKPOINT-QUOTIENT
+                REMAINDER CHECKPOINT-REMAINDER.
+
+            IF CHECKPOINT-REMAINDER EQUAL TO ZERO
+                PERFORM 6500-WRITE-CHECKPOINT
+                   THRU 6500-EXIT
+                IF HIGH-VOLUME-MODE
+                    DISPLAY 'FILEIO - PROGRESS: '
+                            RECORDS-READ-COUNT
+                            ' RECORDS READ.'
+                END-IF
+            END-IF.
+        6000-EXIT.
+            EXIT.
+
+        6500-WRITE-CHECKPOINT.
+            OPEN OUTPUT RESTARTFILE.
+            IF NOT FILE-STATUS-SUCCESS OF RESTARTFILE-FILE-STATUS
+                PERFORM 9000-ABEND-AND-STOP
+            END-IF.
+            MOVE RECORDS-READ-COUNT TO RESTART-READ-COUNT.
+            MOVE RECORDS-GOOD-COUNT TO RESTART-GOOD-COUNT.
+            MOVE RECORDS-REJECT-COUNT TO RESTART-REJECT-COUNT.
+            MOVE RECORDS-INDEX-SKIP-COUNT TO RESTART-INDEX-SKIP-COUNT.
+            MOVE CONTROL-TOTAL-AMOUNT TO RESTART-CONTROL-TOTAL.
+            WRITE RESTART-RECORD.
+            IF NOT FILE-STATUS-SUCCESS OF RESTARTFILE-FILE-STATUS
+                PERFORM 9000-ABEND-AND-STOP
+            END-IF.
+            CLOSE RESTARTFILE.
+        6500-EXIT.
+            EXIT.
+
+        6600-CLEAR-CHECKPOINT.
+            OPEN OUTPUT RESTARTFILE.
+            IF NOT FILE-STATUS-SUCCESS OF RESTARTFILE-FILE-STATUS
+                PERFORM 9000-ABEND-AND-STOP
+            END-IF.
+            MOVE ZERO TO RESTART-READ-COUNT.
+            MOVE ZERO TO RESTART-GOOD-COUNT.
+            MOVE ZERO TO RESTART-REJECT-COUNT.
+            MOVE ZERO TO RESTART-INDEX-SKIP-COUNT.
+            MOVE ZERO TO RESTART-CONTROL-TOTAL.
+            WRITE RESTART-RECORD.
+            IF NOT FILE-STATUS-SUCCESS OF RESTARTFILE-FILE-STATUS
+                PERFORM 9000-ABEND-AND-STOP
+            END-IF.
+            CLOSE RESTARTFILE.
+        6600-EXIT.
+            EXIT.
+
         7000-READ-A-RECORD.
-            READ INFILE INTO IN-REC
-              AT END SET NO-MORE-DATA TO TRUE.
-        7000-EXIT.  
-            EXIT.  
-        
\ No newline at end of file
+            READ INFILE
+              AT END
+                 SET FILE-STATUS-AT-END OF INFILE-FILE-STATUS
+                  TO TRUE
+            END-READ.
+
+            IF FILE-STATUS-AT-END OF INFILE-FILE-STATUS
+                NEXT SENTENCE
+            ELSE
+                IF FILE-STATUS-SUCCESS OF INFILE-FILE-STATUS
+                    ADD 1 TO RECORDS-READ-COUNT
+                ELSE
+                    PERFORM 9000-ABEND-AND-STOP
+                END-IF
+            END-IF.
+        7000-EXIT.
+            EXIT.
+
+        8000-EDIT-AND-WRITE-RECORD.
+            SET RECORD-IS-VALID TO TRUE.
+            MOVE SPACES TO REJECT-REASON-CD.
+            MOVE SPACES TO REJECT-REASON-TEXT.
+
+            IF TRAN-ID EQUAL TO SPACES
+                SET RECORD-IS-INVALID TO TRUE
+                MOVE 'ID01' TO REJECT-REASON-CD
+                MOVE 'TRANSACTION ID IS BLANK' TO REJECT-REASON-TEXT
+            END-IF.
+
+            IF RECORD-IS-VALID AND TRAN-DATE IS NOT NUMERIC
+                SET RECORD-IS-INVALID TO TRUE
+                MOVE 'DT01' TO REJECT-REASON-CD
+                MOVE 'TRANSACTION DATE IS NOT NUMERIC' TO
+                     REJECT-REASON-TEXT
+            END-IF.
+
+            IF RECORD-IS-VALID
+                AND (TRAN-AMOUNT-X(1:10) IS NOT NUMERIC
+                 OR (TRAN-AMOUNT-X(11:1) NOT = '+'
+                 AND TRAN-AMOUNT-X(11:1) NOT = '-'))
+                SET RECORD-IS-INVALID TO TRUE
+                MOVE 'AM01' TO REJECT-REASON-CD
+                MOVE 'TRANSACTION AMOUNT IS NOT NUMERIC' TO
+                     REJECT-REASON-TEXT
+            END-IF.
+
+            IF RECORD-IS-VALID AND NOT TRAN-STATUS-VALID
+                SET RECORD-IS-INVALID TO TRUE
+                MOVE 'ST01' TO REJECT-REASON-CD
+                MOVE 'TRANSACTION STATUS CODE IS INVALID' TO
+                     REJECT-REASON-TEXT
+            END-IF.
+
+            IF INDEX-FILE-ACTIVE
+                MOVE TRAN-RECORD TO IDX-RECORD
+                WRITE IDX-RECORD
+                IF FILE-STATUS-DUPLICATE-KEY OF
+                   INFILE-INDEXED-FILE-STATUS
+                    DISPLAY 'FILEIO - DUPLICATE TRAN ID IN INDEX: '
+                            TRAN-ID
+                    ADD 1 TO RECORDS-INDEX-SKIP-COUNT
+                ELSE
+                    IF NOT FILE-STATUS-SUCCESS OF
+                       INFILE-INDEXED-FILE-STATUS
+                        PERFORM 9000-ABEND-AND-STOP
+                    END-IF
+                END-IF
+            END-IF.
+
+            IF RECORD-IS-VALID
+                MOVE TRAN-RECORD TO GOOD-RECORD
+                WRITE GOOD-RECORD
+                ADD 1 TO RECORDS-GOOD-COUNT
+                ADD TRAN-AMOUNT-N TO CONTROL-TOTAL-AMOUNT
+                IF NOT FILE-STATUS-SUCCESS OF GOODFILE-FILE-STATUS
+                    PERFORM 9000-ABEND-AND-STOP
+                END-IF
+                IF EXTRACT-ACTIVE
+                    PERFORM 8100-WRITE-EXTRACT-RECORD
+                       THRU 8100-EXIT
+                END-IF
+            ELSE
+                MOVE RECORDS-READ-COUNT TO REJECT-POSITION
+                MOVE REJECT-REASON-CD   TO REJECT-REASON-CODE
+                MOVE REJECT-REASON-TEXT TO REJECT-REASON-DESC
+                MOVE TRAN-RECORD        TO REJECT-TRAN-DATA
+                WRITE REJECT-RECORD
+                ADD 1 TO RECORDS-REJECT-COUNT
+                IF NOT FILE-STATUS-SUCCESS OF REJECTFILE-FILE-STATUS
+                    PERFORM 9000-ABEND-AND-STOP
+                END-IF
+
+                MOVE SPACES TO EXCEPT-DETAIL-LINE
+                MOVE RECORDS-READ-COUNT TO XD-POSITION
+                MOVE REJECT-REASON-CD   TO XD-REASON-CODE
+                MOVE REJECT-REASON-TEXT TO XD-REASON-TEXT
+                MOVE EXCEPT-DETAIL-LINE TO EXCEPT-REPORT-LINE
+                WRITE EXCEPT-REPORT-LINE
+                IF NOT FILE-STATUS-SUCCESS OF EXCEPTRPT-FILE-STATUS
+                    PERFORM 9000-ABEND-AND-STOP
+                END-IF
+            END-IF.
+        8000-EXIT.
+            EXIT.
+
+        8100-WRITE-EXTRACT-RECORD.
+            MOVE TRAN-AMOUNT-N TO EXTRACT-AMOUNT-DISPLAY.
+
+            IF EXTRACT-FORMAT-CSV
+                MOVE SPACES TO EXTRACT-RECORD
+                STRING TRAN-ID              DELIMITED BY SIZE
+                       ','                  DELIMITED BY SIZE
+                       TRAN-DATE            DELIMITED BY SIZE
+                       ','                  DELIMITED BY SIZE
+                       EXTRACT-AMOUNT-DISPLAY
+                                            DELIMITED BY SIZE
+                       ','                  DELIMITED BY SIZE
+                       TRAN-STATUS-CD       DELIMITED BY SIZE
+                       ','                  DELIMITED BY SIZE
+                       TRAN-DESC            DELIMITED BY SIZE
+                    INTO EXTRACT-RECORD
+                END-STRING
+            ELSE
+                MOVE SPACES TO EXTRACT-FIXED-LINE
+                MOVE TRAN-ID             TO XF-TRAN-ID
+                MOVE TRAN-DATE           TO XF-TRAN-DATE
+                MOVE EXTRACT-AMOUNT-DISPLAY
+                                         TO XF-TRAN-AMOUNT
+                MOVE TRAN-STATUS-CD      TO XF-TRAN-STATUS
+                MOVE TRAN-DESC           TO XF-TRAN-DESC
+                MOVE SPACES TO EXTRACT-RECORD
+                MOVE EXTRACT-FIXED-LINE  TO EXTRACT-RECORD
+            END-IF.
+
+            WRITE EXTRACT-RECORD.
+            IF NOT FILE-STATUS-SUCCESS OF EXTRACTFILE-FILE-STATUS
+                PERFORM 9000-ABEND-AND-STOP
+            END-IF.
+        8100-EXIT.
+            EXIT.
+
+        9600-ARCHIVE-INFILE.
+            ACCEPT ARCHIVE-RUN-DATE FROM DATE.
+
+            MOVE SPACES TO ARCHIVEFILE-DSN.
+            ACCEPT ARCHIVEFILE-DSN FROM ENVIRONMENT 'DD_ARCHIVEFILE'.
+            IF ARCHIVEFILE-DSN = SPACES
+                STRING './INFILE.ARCHIVE.D' DELIMITED BY SIZE
+                       ARCHIVE-RUN-DATE     DELIMITED BY SIZE
+                       '.TXT'               DELIMITED BY SIZE
+                    INTO ARCHIVEFILE-DSN
+                END-STRING
+            END-IF.
+
+            OPEN INPUT INFILE.
+            IF NOT FILE-STATUS-SUCCESS OF INFILE-FILE-STATUS
+                PERFORM 9000-ABEND-AND-STOP
+            END-IF.
+
+            OPEN OUTPUT ARCHIVEFILE.
+            IF NOT FILE-STATUS-SUCCESS OF ARCHIVEFILE-FILE-STATUS
+                PERFORM 9000-ABEND-AND-STOP
+            END-IF.
+
+            PERFORM 9650-READ-FOR-ARCHIVE
+               THRU 9650-EXIT.
+
+            PERFORM UNTIL FILE-STATUS-AT-END OF INFILE-FILE-STATUS
+                    MOVE TRAN-RECORD TO ARCHIVE-RECORD
+                    WRITE ARCHIVE-RECORD
+                    PERFORM 9650-READ-FOR-ARCHIVE
+                       THRU 9650-EXIT
+            END-PERFORM.
+
+            CLOSE INFILE ARCHIVEFILE.
+
+            DISPLAY 'FILEIO - INFILE ARCHIVED TO: ' ARCHIVEFILE-DSN.
+        9600-EXIT.
+            EXIT.
+
+        9650-READ-FOR-ARCHIVE.
+            READ INFILE
+                AT END
+                    SET FILE-STATUS-AT-END OF INFILE-FILE-STATUS
+                        TO TRUE
+            END-READ.
+        9650-EXIT.
+            EXIT.
+
+        9700-WRITE-EXCEPTION-HEADING.
+            MOVE SPACES TO EXCEPT-REPORT-LINE.
+            MOVE '     FILEIO - REJECTED RECORD EXCEPTION REPORT'
+                TO EXCEPT-REPORT-LINE.
+            WRITE EXCEPT-REPORT-LINE.
+
+            MOVE SPACES TO EXCEPT-REPORT-LINE.
+            WRITE EXCEPT-REPORT-LINE.
+
+            MOVE SPACES TO EXCEPT-REPORT-LINE.
+            MOVE '     POSITION      REASON   DESCRIPTION'
+                TO EXCEPT-REPORT-LINE.
+            WRITE EXCEPT-REPORT-LINE.
+
+            MOVE SPACES TO EXCEPT-REPORT-LINE.
+            MOVE '     -----------   ------   ---------------------'
+                TO EXCEPT-REPORT-LINE.
+            WRITE EXCEPT-REPORT-LINE.
+        9700-EXIT.
+            EXIT.
+
+        9710-WRITE-EXCEPTION-TOTAL.
+            MOVE SPACES TO EXCEPT-REPORT-LINE.
+            WRITE EXCEPT-REPORT-LINE.
+
+            MOVE RECORDS-REJECT-COUNT TO XD-TOTAL-DISPLAY.
+            MOVE SPACES TO EXCEPT-REPORT-LINE.
+            STRING '     TOTAL RECORDS EXCEPTED: '  DELIMITED BY SIZE
+                   XD-TOTAL-DISPLAY                  DELIMITED BY SIZE
+                INTO EXCEPT-REPORT-LINE
+            END-STRING.
+            WRITE EXCEPT-REPORT-LINE.
+        9710-EXIT.
+            EXIT.
+
+        9000-ABEND-AND-STOP.
+            DISPLAY 'FILEIO - ABEND - BAD FILE STATUS'.
+            DISPLAY 'FILEIO - INFILE STATUS:     ' INFILE-FILE-STATUS.
+            DISPLAY 'FILEIO - GOODFILE STATUS:   ' GOODFILE-FILE-STATUS.
+            DISPLAY 'FILEIO - REJECTFILE STATUS: '
+                    REJECTFILE-FILE-STATUS.
+            DISPLAY 'FILEIO - RESTARTFILE STATUS: '
+                    RESTARTFILE-FILE-STATUS.
+            DISPLAY 'FILEIO - INFILE-INDEXED STATUS: '
+                    INFILE-INDEXED-FILE-STATUS.
+            DISPLAY 'FILEIO - ARCHIVEFILE STATUS: '
+                    ARCHIVEFILE-FILE-STATUS.
+            DISPLAY 'FILEIO - EXCEPTRPT STATUS: '
+                    EXCEPTRPT-FILE-STATUS.
+            DISPLAY 'FILEIO - EXTRACTFILE STATUS: '
+                    EXTRACTFILE-FILE-STATUS.
+            DISPLAY 'FILEIO - RECORDS READ BEFORE ABEND: '
+                    RECORDS-READ-COUNT.
+            MOVE 16 TO RETURN-CODE.
+            STOP RUN.
+
+        9500-PRINT-SUMMARY-REPORT.
+            DISPLAY ' '.
+            DISPLAY '---------------------------------------------'.
+            DISPLAY ' FILEIO - RUN CONTROL TOTALS'.
+            DISPLAY '---------------------------------------------'.
+            DISPLAY ' RECORDS READ .............. '
+                    RECORDS-READ-COUNT.
+            DISPLAY ' RECORDS GOOD (WRITTEN) .... '
+                    RECORDS-GOOD-COUNT.
+            DISPLAY ' RECORDS REJECTED .......... '
+                    RECORDS-REJECT-COUNT.
+            DISPLAY ' RECORDS INDEX SKIPPED (DUP) '
+                    RECORDS-INDEX-SKIP-COUNT.
+            DISPLAY ' GOOD TRANSACTION AMOUNT ... '
+                    CONTROL-TOTAL-AMOUNT.
+            DISPLAY '---------------------------------------------'.
+            DISPLAY ' '.
+        9500-EXIT.
+            EXIT.
