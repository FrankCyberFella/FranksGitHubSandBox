@@ -0,0 +1,107 @@
+//FILEIOJ  JOB (ACCTNO),'DAILY FILEIO RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RESTART DEFAULTS TO NO FOR A FRESH DAILY RUN.  TO RESUME A    *
+//* RUN THAT ABENDED PARTWAY THROUGH, RESUBMIT THIS JOB WITH      *
+//* RESTART OVERRIDDEN TO YES (E.G. "// SET RESTART=YES" ON THE   *
+//* SUBMITTED COPY) SO FILEIO PICKS UP AT ITS LAST CHECKPOINT     *
+//* INSTEAD OF STARTING OVER FROM RECORD ONE.                     *
+//*--------------------------------------------------------------*
+//         SET RESTART=NO
+//*--------------------------------------------------------------*
+//* DAILY TRANSACTION FILE PASS.  RUNS FILEIO AGAINST THE         *
+//* DATE-STAMPED EXTRACT RECEIVED FROM THE UPSTREAM SYSTEM AND    *
+//* PRODUCES THE GOOD/REJECT SPLIT, THE KEYED INDEX, THE ARCHIVE  *
+//* COPY, THE EXCEPTION REPORT, AND THE RESTART CHECKPOINT FILE.  *
+//* A PLAIN DD STATEMENT DOES NOT POPULATE AN ENVIRONMENT         *
+//* VARIABLE, SO THIS STEP RUNS FILEIO UNDER BPXBATCH WITH A      *
+//* STDENV DD THAT MAPS EACH DD_xxx NAME FILEIO LOOKS UP (SEE     *
+//* 1000-SET-UP-FILE-NAMES) BACK TO ITS DD STATEMENT BELOW VIA    *
+//* THE DD:ddname PSEUDO-PATH, SO THE DSN/DISP/SPACE/DCB BELOW    *
+//* STAY THE ONLY PLACE EACH DATASET NAME IS SPELLED OUT.         *
+//*--------------------------------------------------------------*
+//* INFILE-INDEXED IS A KEYED VSAM KSDS (RECORD KEY IDX-TRAN-ID), *
+//* NOT A FLAT PS DATASET, SO IT HAS TO BE DEFINED WITH IDCAMS    *
+//* BEFORE FILEIO CAN OPEN IT.  THIS STEP ONLY RUNS ON A FRESH    *
+//* (RESTART=NO) SUBMISSION -- ON A RESTART THE CLUSTER ALREADY   *
+//* HOLDS WHATEVER FILEIO KEYED BEFORE THE ABEND, AND OPEN I-O    *
+//* NEEDS THAT DATA STILL THERE TO APPEND TO, SO TEARING IT DOWN  *
+//* HERE WOULD UNDO THE SAME RESTART THIS JOB IS TRYING TO HONOR. *
+//*--------------------------------------------------------------*
+// IF (RESTART = 'NO') THEN
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT   DD SYSOUT=*
+//SYSIN      DD *
+  DELETE PROD.DAILY.TRANS.INDEX.D&LYYMMDD -
+         CLUSTER -
+         PURGE
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PROD.DAILY.TRANS.INDEX.D&LYYMMDD)    -
+         INDEXED                                            -
+         RECORDSIZE(80 80)                                  -
+         KEYS(10 0)                                          -
+         RECORDS(5000 5000)                                  -
+         FREESPACE(10 10)                                     -
+         SHAREOPTIONS(2 3))                                    -
+       DATA  (NAME(PROD.DAILY.TRANS.INDEX.D&LYYMMDD.DATA))       -
+       INDEX (NAME(PROD.DAILY.TRANS.INDEX.D&LYYMMDD.INDEX))
+/*
+// ENDIF
+//STEP010  EXEC PGM=BPXBATCH,PARM='PGM FILEIO',COND=(0,NE,STEP005)
+//STDENV     DD *
+DD_INFILE=DD:INFILE
+DD_GOODFILE=DD:GOODFILE
+DD_REJECTFILE=DD:REJECTFILE
+DD_RESTARTFILE=DD:RESTARTFILE
+DD_INFILEIDX=DD:INFILEIDX
+DD_ARCHIVEFILE=DD:ARCHIVEFILE
+DD_EXCEPTRPT=DD:EXCEPTRPT
+DD_EXTRACTFILE=DD:EXTRACTFILE
+FILEIO_EXTRACT_MODE=CSV
+FILEIO_VOLUME_MODE=HIGH
+FILEIO_RESTART=&RESTART
+/*
+//INFILE     DD DSN=PROD.DAILY.TRANS.D&LYYMMDD,DISP=SHR
+//GOODFILE   DD DSN=PROD.DAILY.TRANS.GOOD.D&LYYMMDD,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//REJECTFILE DD DSN=PROD.DAILY.TRANS.REJECT.D&LYYMMDD,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=128,BLKSIZE=12800)
+//RESTARTFILE DD DSN=PROD.DAILY.TRANS.CKPT,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=50,BLKSIZE=5000)
+//INFILEIDX  DD DSN=PROD.DAILY.TRANS.INDEX.D&LYYMMDD,DISP=SHR
+//ARCHIVEFILE DD DSN=PROD.DAILY.TRANS.ARCHIVE.D&LYYMMDD,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=27920)
+//EXCEPTRPT  DD DSN=PROD.DAILY.TRANS.EXCPRPT.D&LYYMMDD,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=132,BLKSIZE=13332)
+//EXTRACTFILE DD DSN=PROD.DAILY.TRANS.EXTRACT.D&LYYMMDD,
+//              DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=133,BLKSIZE=13433)
+//SYSOUT     DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* FILEIO SETS RETURN-CODE 16 AND STOPS COLD THE FIRST TIME ANY  *
+//* FILE STATUS COMES BACK BAD (SEE 9000-ABEND-AND-STOP).  THIS   *
+//* STEP ONLY RUNS WHEN STEP010 DID NOT COME BACK CLEAN, AND      *
+//* DROPS AN ALERT MESSAGE TO SYSOUT SO OPS SEES IT IN THE JOB    *
+//* LOG INSTEAD OF LETTING A DOWNSTREAM STEP RUN AGAINST A        *
+//* PARTIAL OUTPUT SET.                                           *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSIN      DD DUMMY
+//SYSPRINT   DD SYSOUT=*
+//SYSUT1     DD *
+FILEIOJ - FILEIO STEP010 ENDED WITH A NONZERO RETURN CODE.
+REVIEW SYSOUT FOR THE ABEND MESSAGE AND RECORD COUNT BEFORE RERUN.
+//SYSUT2     DD SYSOUT=*
+//
