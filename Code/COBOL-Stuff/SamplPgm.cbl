@@ -4,13 +4,26 @@
         DATA DIVISION.
         WORKING-STORAGE SECTION.
          01 NUMBER-1               PIC 999.
-         
+         01 NUMBER-1-INPUT         PIC X(03) JUSTIFIED RIGHT.
+         01 INPUT-VALID-SW         PIC X(01) VALUE 'N'.
+            88 INPUT-IS-VALID               VALUE 'Y'.
+
         PROCEDURE DIVISION.
             DISPLAY 'GOOD MORNING FRANK!'.
-            
-            DISPLAY 'PLEASE ENTER A NUMBER'.
-            ACCEPT NUMBER-1.
-               
+
+            PERFORM UNTIL INPUT-IS-VALID
+                DISPLAY 'PLEASE ENTER A NUMBER'
+                ACCEPT NUMBER-1-INPUT
+                INSPECT NUMBER-1-INPUT
+                    REPLACING LEADING SPACE BY ZERO
+                IF NUMBER-1-INPUT IS NUMERIC
+                    MOVE NUMBER-1-INPUT TO NUMBER-1
+                    SET INPUT-IS-VALID TO TRUE
+                ELSE
+                    DISPLAY 'INVALID NUMBER - DIGITS ONLY, TRY AGAIN.'
+                END-IF
+            END-PERFORM.
+
             DISPLAY 'YOU ENTERED: ' NUMBER-1.
 
             GOBACK.
\ No newline at end of file
