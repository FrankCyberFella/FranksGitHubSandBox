@@ -0,0 +1,55 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MENUDRV.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+
+         01 MENU-CHOICE          PIC 9(01) VALUE ZERO.
+         01 MENU-DONE-SW         PIC X(01) VALUE 'N'.
+            88 MENU-DONE                VALUE 'Y'.
+
+        PROCEDURE DIVISION.
+            PERFORM UNTIL MENU-DONE
+                    PERFORM 1000-DISPLAY-MENU
+                       THRU 1000-EXIT
+                    PERFORM 2000-PROCESS-CHOICE
+                       THRU 2000-EXIT
+            END-PERFORM.
+
+            DISPLAY 'MENUDRV - GOOD BYE.'.
+
+            GOBACK.
+
+        1000-DISPLAY-MENU.
+            DISPLAY ' '.
+            DISPLAY '==============================================='.
+            DISPLAY ' DAILY JOB MENU'.
+            DISPLAY '==============================================='.
+            DISPLAY ' 1. RUN TESTPGM1 (TWO-NUMBER DEMO)'.
+            DISPLAY ' 2. RUN SAMPLPGM (SINGLE-NUMBER DEMO)'.
+            DISPLAY ' 3. RUN FILEIO   (FILE PASS)'.
+            DISPLAY ' 4. EXIT'.
+            DISPLAY '==============================================='.
+            DISPLAY 'ENTER YOUR SELECTION: ' WITH NO ADVANCING.
+            ACCEPT MENU-CHOICE.
+        1000-EXIT.
+            EXIT.
+
+        2000-PROCESS-CHOICE.
+            EVALUATE MENU-CHOICE
+                WHEN 1
+                    CALL 'Testpgm1'
+                    CANCEL 'Testpgm1'
+                WHEN 2
+                    CALL 'SAMPLPGM'
+                    CANCEL 'SAMPLPGM'
+                WHEN 3
+                    CALL 'FILEIO'
+                    CANCEL 'FILEIO'
+                WHEN 4
+                    SET MENU-DONE TO TRUE
+                WHEN OTHER
+                    DISPLAY 'INVALID SELECTION - TRY AGAIN.'
+            END-EVALUATE.
+        2000-EXIT.
+            EXIT.
